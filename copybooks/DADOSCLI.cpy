@@ -0,0 +1,28 @@
+000010******************************************************************
+000020* COPYBOOK   : DADOSCLI
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* DATE-WRITTEN: 2026-08-09
+000050* PURPOSE    : LAYOUT PADRAO DOS DADOS DO CLIENTE, COMPARTILHADO
+000060*              ENTRE PROGRAMA1 E PROGRAMA2, PARA QUE AMBOS OS
+000070*              PROGRAMAS TRABALHEM COM A MESMA ESTRUTURA DE
+000080*              NOME, CPF, ENDERECO, TELEFONE E SITUACAO CADASTRAL.
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* 2026-08-09 JH    COPYBOOK CRIADO - UNIFICA DADOS-CLIENTE E
+000130*                  DADOS-CLIENTES, ACRESCENTANDO ENDERECO,
+000140*                  TELEFONE E STATUS-CLIENTE.
+000150******************************************************************
+000160 01  DADOS-CLIENTE.
+000170     05  NOME-CLIENTE           PIC X(35).
+000180     05  CPF                    PIC 9(11).
+000190     05  ENDERECO-CLIENTE.
+000200         10  ENDERECO-LOGRADOURO    PIC X(40).
+000210         10  ENDERECO-CIDADE        PIC X(20).
+000220         10  ENDERECO-UF            PIC X(02).
+000230         10  ENDERECO-CEP           PIC 9(08).
+000240     05  TELEFONE-CLIENTE       PIC X(15).
+000250     05  STATUS-CLIENTE         PIC X(01) VALUE "A".
+000260         88  CLIENTE-ATIVO                  VALUE "A".
+000270         88  CLIENTE-INATIVO                VALUE "I".
+000280         88  CLIENTE-BLOQUEADO              VALUE "B".
