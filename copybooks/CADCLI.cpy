@@ -0,0 +1,25 @@
+000010******************************************************************
+000020* COPYBOOK   : CADCLI
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* DATE-WRITTEN: 2026-08-09
+000050* PURPOSE    : LAYOUT DO REGISTRO DO CADASTRO MESTRE DE CLIENTES
+000060*              (CADCLI), COMPARTILHADO POR TODO PROGRAMA QUE
+000070*              ABRE O ARQUIVO CADCLI, PARA QUE O REGISTRO NUNCA
+000080*              FIQUE DESCASADO ENTRE PROGRAMAS.
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* 2026-08-09 JH    COPYBOOK CRIADO - LAYOUT DE REG-CADCLI EXTRAIDO
+000130*                  DO PROGRAMA2 E DO PROGRAMA3 PARA UMA UNICA
+000140*                  FONTE, EVITANDO DESVIO DE LAYOUT ENTRE OS FDS.
+000150******************************************************************
+000160 01  REG-CADCLI.
+000170     05  CPF-CADCLI             PIC 9(11).
+000180     05  NOME-CLIENTE-CADCLI    PIC X(35).
+000190     05  ENDERECO-CADCLI.
+000200         10  ENDERECO-LOGRADOURO-CADCLI PIC X(40).
+000210         10  ENDERECO-CIDADE-CADCLI     PIC X(20).
+000220         10  ENDERECO-UF-CADCLI         PIC X(02).
+000230         10  ENDERECO-CEP-CADCLI        PIC 9(08).
+000240     05  TELEFONE-CADCLI        PIC X(15).
+000250     05  STATUS-CADCLI          PIC X(01).
