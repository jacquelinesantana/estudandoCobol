@@ -0,0 +1,237 @@
+000010******************************************************************
+000020* PROGRAM-ID : PROGRAMA3
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 2026-08-09
+000060* PURPOSE    : EMITIR O RELATORIO PAGINADO DE CLIENTES CADASTRADOS
+000070*              NO CADASTRO MESTRE (CADCLI), PARA ENTREGA AO BACK
+000080*              OFFICE NO LUGAR DOS DISPLAYS DO PROGRAMA2.
+000090* TECTONICS  : cobc
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120* DATE       INIT  DESCRIPTION
+000130* 2026-08-09 JH    PROGRAMA CRIADO - RELATORIO DE CLIENTES
+000140*                  (RELCLI) COM CABECALHO, PAGINACAO E TOTAL.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. programa3.
+000180 AUTHOR. JACQUELINE HERNANDES.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CADCLI ASSIGN TO "CADCLI"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CPF-CADCLI
+000290         FILE STATUS IS WS-CADCLI-STATUS.
+000300
+000310     SELECT RELCLI ASSIGN TO "RELCLI"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-RELCLI-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370*----------------------------------------------------------------*
+000380*    CADCLI - CADASTRO MESTRE DE CLIENTES (INDEXADO POR CPF)     *
+000390*----------------------------------------------------------------*
+000400 FD  CADCLI
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY CADCLI.
+000520
+000530*----------------------------------------------------------------*
+000540*    RELCLI - RELATORIO IMPRESSO DE CLIENTES CADASTRADOS         *
+000550*----------------------------------------------------------------*
+000560 FD  RELCLI
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  REG-RELCLI                 PIC X(80).
+000590
+000600 WORKING-STORAGE SECTION.
+000610*----------------------------------------------------------------*
+000620*    CHAVES, SWITCHES E CONTADORES                               *
+000630*----------------------------------------------------------------*
+000640 01  WS-CADCLI-STATUS           PIC X(02) VALUE SPACES.
+000650     88  CADCLI-OK                        VALUE "00".
+000660     88  CADCLI-FIM                       VALUE "10".
+000670
+000680 01  WS-RELCLI-STATUS           PIC X(02) VALUE SPACES.
+000690     88  RELCLI-OK                        VALUE "00".
+000700
+000710 01  WS-FIM-ARQUIVO             PIC X(01) VALUE "N".
+000720     88  FIM-DO-ARQUIVO                   VALUE "S".
+000730
+000740 77  WS-PAGINA-ATUAL            PIC 9(04) COMP VALUE ZEROS.
+000750 77  WS-LINHA-ATUAL             PIC 9(03) COMP VALUE ZEROS.
+000760 77  WS-MAX-LINHAS              PIC 9(03) COMP VALUE 20.
+000770 77  WS-TOTAL-CLIENTES          PIC 9(07) COMP VALUE ZEROS.
+000780
+000790 01  WS-DATA-SISTEMA.
+000800     05  WS-DATA-AAAA           PIC 9(04).
+000810     05  WS-DATA-MM             PIC 9(02).
+000820     05  WS-DATA-DD             PIC 9(02).
+000830
+000840 01  WS-DATA-EXECUCAO.
+000850     05  WS-DATA-EXEC-DD        PIC 9(02).
+000860     05  FILLER                 PIC X(01) VALUE "/".
+000870     05  WS-DATA-EXEC-MM        PIC 9(02).
+000880     05  FILLER                 PIC X(01) VALUE "/".
+000890     05  WS-DATA-EXEC-AAAA      PIC 9(04).
+000900
+000910*----------------------------------------------------------------*
+000920*    LINHAS DO RELATORIO                                         *
+000930*----------------------------------------------------------------*
+000940 01  WS-CABECALHO-1.
+000950     05  FILLER                 PIC X(20) VALUE SPACES.
+000960     05  FILLER                 PIC X(34)
+000970         VALUE "RELATORIO DE CLIENTES CADASTRADOS".
+000980     05  FILLER                 PIC X(08) VALUE "PAGINA: ".
+000990     05  CAB1-PAGINA            PIC ZZZ9.
+001000
+001010 01  WS-CABECALHO-2.
+001020     05  FILLER                 PIC X(20) VALUE SPACES.
+001030     05  FILLER                 PIC X(16) VALUE "DATA EXECUCAO: ".
+001040     05  CAB2-DATA              PIC X(10).
+001050
+001060 01  WS-CABECALHO-3.
+001070     05  FILLER                 PIC X(20) VALUE SPACES.
+001080     05  FILLER                 PIC X(13) VALUE "CPF".
+001090     05  FILLER                 PIC X(35) VALUE "NOME DO CLIENTE".
+001100     05  FILLER                 PIC X(04) VALUE "UF".
+001110     05  FILLER                 PIC X(08) VALUE "SITUAC.".
+001120
+001130 01  WS-LINHA-DETALHE.
+001140     05  FILLER                 PIC X(20) VALUE SPACES.
+001150     05  DET-CPF                PIC 9(11).
+001160     05  FILLER                 PIC X(02) VALUE SPACES.
+001170     05  DET-NOME               PIC X(35).
+001180     05  FILLER                 PIC X(02) VALUE SPACES.
+001190     05  DET-UF                 PIC X(02).
+001200     05  FILLER                 PIC X(06) VALUE SPACES.
+001210     05  DET-STATUS             PIC X(01).
+001220
+001230 01  WS-LINHA-TOTAL.
+001240     05  FILLER                 PIC X(20) VALUE SPACES.
+001250     05  FILLER                 PIC X(20)
+001260         VALUE "TOTAL DE CLIENTES: ".
+001270     05  TOT-CLIENTES           PIC Z,ZZZ,ZZ9.
+001280
+001290 PROCEDURE DIVISION.
+001300******************************************************************
+001310* 0000-MAINLINE - CONTROLA A EMISSAO DO RELATORIO DE CLIENTES.   *
+001320******************************************************************
+001330 0000-MAINLINE.
+001340     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+001350     PERFORM 2000-IMPRIMIR-CLIENTE THRU 2000-IMPRIMIR-CLIENTE-EXIT
+001360         UNTIL FIM-DO-ARQUIVO
+001370     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+001380     STOP RUN.
+001390
+001400******************************************************************
+001410* 1000-INICIALIZAR - ABRE OS ARQUIVOS, OBTEM A DATA DO SISTEMA E *
+001420*                    LE O PRIMEIRO CLIENTE DO CADASTRO.          *
+001430******************************************************************
+001440 1000-INICIALIZAR.
+001450     OPEN INPUT CADCLI
+001460     OPEN OUTPUT RELCLI
+001470
+001480     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+001490     MOVE WS-DATA-DD   TO WS-DATA-EXEC-DD
+001500     MOVE WS-DATA-MM   TO WS-DATA-EXEC-MM
+001510     MOVE WS-DATA-AAAA TO WS-DATA-EXEC-AAAA
+001520
+001530     IF NOT CADCLI-OK
+001540         DISPLAY "ERRO AO ABRIR CADCLI - STATUS: "
+001550             WS-CADCLI-STATUS
+001560         MOVE "S" TO WS-FIM-ARQUIVO
+001570     ELSE
+001580         IF NOT RELCLI-OK
+001590             DISPLAY "ERRO AO ABRIR RELCLI - STATUS: "
+001600                 WS-RELCLI-STATUS
+001610             MOVE "S" TO WS-FIM-ARQUIVO
+001620         ELSE
+001630             PERFORM 2900-LER-CADCLI THRU 2900-LER-CADCLI-EXIT
+001640         END-IF
+001650     END-IF.
+001660 1000-INICIALIZAR-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700* 2000-IMPRIMIR-CLIENTE - EMITE A LINHA DE DETALHE DO CLIENTE    *
+001710*                         CORRENTE (QUEBRANDO PAGINA QUANDO      *
+001720*                         NECESSARIO) E LE O PROXIMO REGISTRO.   *
+001730******************************************************************
+001740 2000-IMPRIMIR-CLIENTE.
+001750     IF WS-LINHA-ATUAL >= WS-MAX-LINHAS
+001760         PERFORM 3000-IMPRIMIR-CABECALHO
+001770             THRU 3000-IMPRIMIR-CABECALHO-EXIT
+001780     END-IF
+001790
+001800     MOVE CPF-CADCLI          TO DET-CPF
+001810     MOVE NOME-CLIENTE-CADCLI TO DET-NOME
+001820     MOVE ENDERECO-UF-CADCLI  TO DET-UF
+001830     MOVE STATUS-CADCLI       TO DET-STATUS
+001840     MOVE WS-LINHA-DETALHE    TO REG-RELCLI
+001850     WRITE REG-RELCLI
+001860     ADD 1 TO WS-LINHA-ATUAL
+001870     ADD 1 TO WS-TOTAL-CLIENTES
+001880
+001890     PERFORM 2900-LER-CADCLI THRU 2900-LER-CADCLI-EXIT.
+001900 2000-IMPRIMIR-CLIENTE-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940* 2900-LER-CADCLI - LE O PROXIMO REGISTRO DO CADASTRO DE         *
+001950*                   CLIENTES, SINALIZANDO O FIM DO ARQUIVO.      *
+001960******************************************************************
+001970 2900-LER-CADCLI.
+001980     IF WS-PAGINA-ATUAL = ZEROS
+001990         PERFORM 3000-IMPRIMIR-CABECALHO
+002000             THRU 3000-IMPRIMIR-CABECALHO-EXIT
+002010     END-IF
+002020     READ CADCLI NEXT RECORD
+002030         AT END
+002040             MOVE "S" TO WS-FIM-ARQUIVO
+002050     END-READ.
+002060 2900-LER-CADCLI-EXIT.
+002070     EXIT.
+002080
+002090******************************************************************
+002100* 3000-IMPRIMIR-CABECALHO - INICIA UMA NOVA PAGINA DO RELATORIO, *
+002110*                           EMITINDO TITULO, DATA DE EXECUCAO,   *
+002120*                           NUMERO DA PAGINA E CABECALHO DAS     *
+002130*                           COLUNAS.                             *
+002140******************************************************************
+002150 3000-IMPRIMIR-CABECALHO.
+002160     ADD 1 TO WS-PAGINA-ATUAL
+002170     MOVE WS-PAGINA-ATUAL  TO CAB1-PAGINA
+002180     MOVE WS-DATA-EXECUCAO TO CAB2-DATA
+002190
+002200     MOVE WS-CABECALHO-1 TO REG-RELCLI
+002210     WRITE REG-RELCLI
+002220     MOVE WS-CABECALHO-2 TO REG-RELCLI
+002230     WRITE REG-RELCLI
+002240     MOVE WS-CABECALHO-3 TO REG-RELCLI
+002250     WRITE REG-RELCLI
+002260
+002270     MOVE ZEROS TO WS-LINHA-ATUAL.
+002280 3000-IMPRIMIR-CABECALHO-EXIT.
+002290     EXIT.
+002300
+002310******************************************************************
+002320* 9000-FINALIZAR - EMITE A LINHA DE TOTAL E FECHA OS ARQUIVOS.   *
+002330******************************************************************
+002340 9000-FINALIZAR.
+002350     MOVE WS-TOTAL-CLIENTES TO TOT-CLIENTES
+002360     MOVE WS-LINHA-TOTAL    TO REG-RELCLI
+002370     WRITE REG-RELCLI
+002380
+002390     CLOSE CADCLI
+002400     CLOSE RELCLI
+002410     DISPLAY "RELATORIO DE CLIENTES GERADO - TOTAL: "
+002420         WS-TOTAL-CLIENTES.
+002430 9000-FINALIZAR-EXIT.
+002440     EXIT.
+002450
+002460 END PROGRAM programa3.
