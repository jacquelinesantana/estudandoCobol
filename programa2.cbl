@@ -1,60 +1,592 @@
-      ******************************************************************
-      * Author:Jacqueline Hernandes
-      * Date:2025-05-12
-      * Purpose:aprender a usar os níveis de dados na prática
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. programa2.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01  DADOS-CLIENTES.
-               03  NOME-CLIENTE          PIC X(35).
-               03  CPF                   PIC 9(11).
-
-           01 TAXA-ICMS                  PIC 99.
-              88   ICMS                         VALUE 1 THRU 25.
-
-           01 TAXA-IOF                   PIC 99.
-              88   IOF                          VALUE 1,3,4,5,7.
-
-       PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-           MOVE "JACQUELINE HERNANDES" TO NOME-CLIENTE
-           MOVE 1234567890             TO CPF
-           MOVE 35                     TO TAXA-ICMS
-           MOVE 3                      TO TAXA-IOF
-
-
-           DISPLAY NOME-CLIENTE
-           DISPLAY CPF
-
-
-           DISPLAY " ---------------- -----------------"
-           DISPLAY DADOS-CLIENTES
-
-           DISPLAY " ------------- +++++ --------------"
-           IF ICMS
-               DISPLAY "TAXA ICMS ESTA DENTRO DO ACEITAVEL "
-           ELSE
-               DISPLAY "TAXA ESTA ACIMA DO VALOR PERMITIDO PARA O ICMS"
-
-
-           DISPLAY" ******************************************"
-
-           IF IOF
-               DISPLAY "IOF ESTA INFORMADO CORRETAMENTE"
-
-           MOVE 12            TO TAXA-IOF
-
-           DISPLAY "COMPARANDO DOIS VALORES"
-
-           IF ICMS AND IOF
-               DISPLAY "AS TAXAS ESTAO TODAS DENTRO DO ESPERADO"
-           ELSE
-               DISPLAY "UMA DAS TAXAS, ESTA INCORRETA"
-
-
-            STOP RUN.
-       END PROGRAM programa2.
+000010******************************************************************
+000020* PROGRAM-ID : PROGRAMA2
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 2025-05-12
+000060* PURPOSE    : APRENDER A USAR OS NIVEIS DE DADOS NA PRATICA /
+000070*              CADASTRO E CONFERENCIA DE TAXAS DOS CLIENTES.
+000080* TECTONICS  : cobc
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* 2025-05-12 JH    PROGRAMA ORIGINAL - UM UNICO CLIENTE FIXO EM
+000130*                  WORKING-STORAGE.
+000140* 2026-08-09 JH    CADASTRO DE CLIENTES PASSOU A SER LIDO DE UM
+000150*                  ARQUIVO INDEXADO (CADCLI), PERMITINDO PROCESSAR
+000160*                  TODO O LOTE DE CLIENTES EM UMA UNICA EXECUCAO.
+000170* 2026-08-09 JH    INCLUIDO PONTO DE CONTROLE (PONTCTRL) PARA
+000180*                  PERMITIR REINICIO DO LOTE A PARTIR DO ULTIMO
+000190*                  CPF PROCESSADO, SEM REPROCESSAR O CADASTRO.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. programa2.
+000230 AUTHOR. JACQUELINE HERNANDES.
+000240 DATE-WRITTEN. 2025-05-12.
+000250 DATE-COMPILED.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CADCLI ASSIGN TO "CADCLI"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CPF-CADCLI
+000340         FILE STATUS IS WS-CADCLI-STATUS.
+000350
+000360     SELECT REJCLI ASSIGN TO "REJCLI"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-REJCLI-STATUS.
+000390
+000400     SELECT ICMSIOF ASSIGN TO "ICMSIOF"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS TAB-CHAVE
+000440         FILE STATUS IS WS-ICMSIOF-STATUS.
+000450
+000460     SELECT PONTCTRL ASSIGN TO "PONTCTRL"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-PONTCTRL-STATUS.
+000490
+000500     SELECT TRLAUDIT ASSIGN TO "TRLAUDIT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-TRLAUDIT-STATUS.
+000530
+000540     SELECT FINANC ASSIGN TO "FINANC"
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS DYNAMIC
+000570         RECORD KEY IS FINANC-CPF
+000580         FILE STATUS IS WS-FINANC-STATUS.
+000585
+000587     SELECT RELIOF ASSIGN TO "RELIOF"
+000588         ORGANIZATION IS LINE SEQUENTIAL
+000589         FILE STATUS IS WS-RELIOF-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620*----------------------------------------------------------------*
+000630*    CADCLI - CADASTRO MESTRE DE CLIENTES (INDEXADO POR CPF)     *
+000640*----------------------------------------------------------------*
+000650 FD  CADCLI
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY CADCLI.
+000680
+000690*----------------------------------------------------------------*
+000700*    REJCLI - LISTAGEM DE CLIENTES REJEITADOS NA VALIDACAO DO CPF*
+000710*----------------------------------------------------------------*
+000720 FD  REJCLI
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  REG-REJCLI.
+000750     05  REJ-CPF                PIC 9(11).
+000760     05  FILLER                 PIC X(01) VALUE SPACE.
+000770     05  REJ-NOME               PIC X(35).
+000780     05  FILLER                 PIC X(01) VALUE SPACE.
+000790     05  REJ-MOTIVO             PIC X(35).
+000800
+000810*----------------------------------------------------------------*
+000820*    ICMSIOF - TABELA DE ALIQUOTAS DE ICMS E IOF POR UF/PRODUTO  *
+000830*----------------------------------------------------------------*
+000840 FD  ICMSIOF
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  REG-ICMSIOF.
+000870     05  TAB-CHAVE.
+000880         10  TAB-UF             PIC X(02).
+000890         10  TAB-PRODUTO        PIC X(04).
+000900     05  TAB-ICMS-ALIQUOTA      PIC 9(02).
+000910     05  TAB-IOF-CODIGO         PIC 9(02).
+000920     05  TAB-IOF-ALIQ-DIARIA    PIC 9(01)V9(04).
+000930     05  TAB-IOF-ALIQ-ADIC      PIC 9(01)V9(04).
+000940
+000950*----------------------------------------------------------------*
+000960*    PONTCTRL - PONTOS DE CONTROLE DO LOTE (PARA REINICIO)       *
+000970*----------------------------------------------------------------*
+000980 FD  PONTCTRL
+000990     LABEL RECORDS ARE STANDARD.
+001000 01  REG-PONTCTRL.
+001010     05  PONT-CPF               PIC 9(11).
+001020     05  FILLER                 PIC X(01) VALUE SPACE.
+001030     05  PONT-DATA              PIC 9(08).
+001040     05  FILLER                 PIC X(01) VALUE SPACE.
+001050     05  PONT-HORA              PIC 9(08).
+001060
+001070*----------------------------------------------------------------*
+001080*    TRLAUDIT - TRILHA DE AUDITORIA DE ALTERACOES DE TAXAS       *
+001090*----------------------------------------------------------------*
+001100 FD  TRLAUDIT
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  REG-TRLAUDIT.
+001130     05  AUD-CPF                PIC 9(11).
+001140     05  FILLER                 PIC X(01) VALUE SPACE.
+001150     05  AUD-CAMPO              PIC X(10).
+001160     05  FILLER                 PIC X(01) VALUE SPACE.
+001170     05  AUD-VALOR-ANTES        PIC 9(02).
+001180     05  FILLER                 PIC X(01) VALUE SPACE.
+001190     05  AUD-VALOR-DEPOIS       PIC 9(02).
+001200     05  FILLER                 PIC X(01) VALUE SPACE.
+001210     05  AUD-DATA               PIC 9(08).
+001220     05  FILLER                 PIC X(01) VALUE SPACE.
+001230     05  AUD-HORA               PIC 9(08).
+001240
+001250*----------------------------------------------------------------*
+001260*    FINANC - FINANCIAMENTOS CONTRATADOS PELO CLIENTE (POR CPF)  *
+001270*----------------------------------------------------------------*
+001280 FD  FINANC
+001290     LABEL RECORDS ARE STANDARD.
+001300 01  REG-FINANC.
+001310     05  FINANC-CPF             PIC 9(11).
+001320     05  FINANC-PRINCIPAL       PIC 9(09)V99.
+001330     05  FINANC-PRAZO-DIAS      PIC 9(03).
+001335
+001336*----------------------------------------------------------------*
+001337*    RELIOF - RELATORIO DO VALOR DE IOF DEVIDO POR CLIENTE       *
+001338*----------------------------------------------------------------*
+001339 FD  RELIOF
+001340     LABEL RECORDS ARE STANDARD.
+001341 01  REG-RELIOF.
+001342     05  RELIOF-CPF             PIC 9(11).
+001343     05  FILLER                 PIC X(01) VALUE SPACE.
+001344     05  RELIOF-NOME            PIC X(35).
+001345     05  FILLER                 PIC X(01) VALUE SPACE.
+001346     05  RELIOF-VALOR-IOF       PIC Z(08)9.99.
+001347
+001350 WORKING-STORAGE SECTION.
+001360*----------------------------------------------------------------*
+001370*    CHAVES, SWITCHES E CONTADORES                               *
+001380*----------------------------------------------------------------*
+001390 01  WS-CADCLI-STATUS           PIC X(02) VALUE SPACES.
+001400     88  CADCLI-OK                        VALUE "00".
+001410     88  CADCLI-FIM                       VALUE "10".
+001420
+001430 01  WS-REJCLI-STATUS           PIC X(02) VALUE SPACES.
+001440     88  REJCLI-OK                        VALUE "00".
+001450
+001460 01  WS-ICMSIOF-STATUS          PIC X(02) VALUE SPACES.
+001470     88  ICMSIOF-OK                       VALUE "00".
+001480
+001490 01  WS-PRODUTO-CLIENTE         PIC X(04) VALUE "0001".
+001500
+001510 01  WS-ICMS-SITUACAO           PIC X(01) VALUE "N".
+001520     88  ICMS-VALIDA                      VALUE "S".
+001530     88  ICMS-INVALIDA                    VALUE "N".
+001540
+001550 01  WS-IOF-SITUACAO            PIC X(01) VALUE "N".
+001560     88  IOF-VALIDA                       VALUE "S".
+001570     88  IOF-INVALIDA                     VALUE "N".
+001580
+001590 01  WS-TAXA-ENCONTRADA         PIC X(01) VALUE "N".
+001600     88  TAXA-ENCONTRADA                  VALUE "S".
+001610     88  TAXA-NAO-ENCONTRADA              VALUE "N".
+001620
+001630 01  WS-CPF-VALIDO              PIC X(01) VALUE "S".
+001640     88  CPF-VALIDO                       VALUE "S".
+001650     88  CPF-INVALIDO                     VALUE "N".
+001660
+001670 01  WS-FLAGS.
+001680     05  WS-FIM-ARQUIVO         PIC X(01) VALUE "N".
+001690         88  FIM-DO-ARQUIVO               VALUE "S".
+001700
+001710 01  WS-PONTCTRL-STATUS         PIC X(02) VALUE SPACES.
+001720     88  PONTCTRL-OK                      VALUE "00".
+001730     88  PONTCTRL-FIM                     VALUE "10".
+001740     88  PONTCTRL-NAO-EXISTE              VALUE "35".
+001750
+001760 01  WS-CPF-REINICIO            PIC 9(11) VALUE ZEROS.
+001770
+001780 01  WS-TRLAUDIT-STATUS         PIC X(02) VALUE SPACES.
+001790     88  TRLAUDIT-OK                      VALUE "00".
+001800     88  TRLAUDIT-NAO-EXISTE              VALUE "35".
+001810
+001820 01  WS-TAXA-CAMPO              PIC X(10) VALUE SPACES.
+001830 01  WS-TAXA-VALOR-ANTES        PIC 9(02) VALUE ZEROS.
+001840
+001850 01  WS-FINANC-STATUS           PIC X(02) VALUE SPACES.
+001860     88  FINANC-OK                        VALUE "00".
+001865
+001866 01  WS-RELIOF-STATUS           PIC X(02) VALUE SPACES.
+001867     88  RELIOF-OK                        VALUE "00".
+001870
+001880 01  WS-VALOR-IOF-DIARIO        PIC 9(09)V99 VALUE ZEROS.
+001890 01  WS-VALOR-IOF-ADICIONAL     PIC 9(09)V99 VALUE ZEROS.
+001900 01  WS-VALOR-IOF-TOTAL         PIC 9(09)V99 VALUE ZEROS.
+001910 01  WS-VALOR-IOF-EDITADO       PIC Z(08)9.99.
+001920
+001930 77  WS-CONTADOR-CLIENTES       PIC 9(07) COMP VALUE ZEROS.
+001940 77  WS-CONTADOR-CHECKPOINT     PIC 9(05) COMP VALUE ZEROS.
+001950 77  WS-INTERVALO-CHECKPOINT    PIC 9(05) COMP VALUE 50.
+001960
+001970*----------------------------------------------------------------*
+001980*    AREA DE TRABALHO DO CLIENTE CORRENTE                        *
+001990*----------------------------------------------------------------*
+002000     COPY DADOSCLI.
+002010
+002020 01  TAXA-ICMS                  PIC 99.
+002030
+002040 01  TAXA-IOF                   PIC 99.
+002050
+002060 PROCEDURE DIVISION.
+002070******************************************************************
+002080* 0000-MAINLINE - CONTROLA O PROCESSAMENTO DO LOTE DE CLIENTES.  *
+002090******************************************************************
+002100 0000-MAINLINE.
+002110     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+002120     PERFORM 2000-PROCESSAR-CLIENTE
+002130         THRU 2000-PROCESSAR-CLIENTE-EXIT
+002140         UNTIL FIM-DO-ARQUIVO
+002150     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+002160     STOP RUN.
+002170
+002180******************************************************************
+002190* 1000-INICIALIZAR - ABRE O CADASTRO E LE O PRIMEIRO REGISTRO,   *
+002200*                    REINICIANDO A PARTIR DO ULTIMO PONTO DE     *
+002210*                    CONTROLE GRAVADO, QUANDO HOUVER.            *
+002220******************************************************************
+002230 1000-INICIALIZAR.
+002240     MOVE ZEROS TO WS-CONTADOR-CLIENTES
+002250     MOVE ZEROS TO WS-CONTADOR-CHECKPOINT
+002260     PERFORM 1100-LOCALIZAR-PONTO-CONTROLE
+002270         THRU 1100-LOCALIZAR-PONTO-CONTROLE-EXIT
+002280
+002290     OPEN INPUT CADCLI
+002300     IF NOT CADCLI-OK
+002310         DISPLAY "ERRO AO ABRIR CADCLI - STATUS: "
+002320             WS-CADCLI-STATUS
+002330         MOVE "S" TO WS-FIM-ARQUIVO
+002340     ELSE
+002350         OPEN OUTPUT REJCLI
+002360         IF NOT REJCLI-OK
+002370             DISPLAY "ERRO AO ABRIR REJCLI - STATUS: "
+002380                 WS-REJCLI-STATUS
+002390             MOVE "S" TO WS-FIM-ARQUIVO
+002400         END-IF
+002410         OPEN INPUT ICMSIOF
+002420         IF NOT ICMSIOF-OK
+002430             DISPLAY "ERRO AO ABRIR ICMSIOF - STATUS: "
+002440                 WS-ICMSIOF-STATUS
+002450             MOVE "S" TO WS-FIM-ARQUIVO
+002460         END-IF
+002470         OPEN INPUT FINANC
+002480         IF NOT FINANC-OK
+002490             DISPLAY "ERRO AO ABRIR FINANC - STATUS: "
+002500                 WS-FINANC-STATUS
+002510             MOVE "S" TO WS-FIM-ARQUIVO
+002520         END-IF
+002521         OPEN OUTPUT RELIOF
+002522         IF NOT RELIOF-OK
+002523             DISPLAY "ERRO AO ABRIR RELIOF - STATUS: "
+002524                 WS-RELIOF-STATUS
+002525             MOVE "S" TO WS-FIM-ARQUIVO
+002526         END-IF
+002530         OPEN EXTEND PONTCTRL
+002540         IF PONTCTRL-NAO-EXISTE
+002550             OPEN OUTPUT PONTCTRL
+002560         END-IF
+002570         IF NOT PONTCTRL-OK
+002580             DISPLAY "ERRO AO ABRIR PONTCTRL (GRAVACAO): "
+002590                 WS-PONTCTRL-STATUS
+002600             MOVE "S" TO WS-FIM-ARQUIVO
+002610         END-IF
+002620         OPEN EXTEND TRLAUDIT
+002630         IF TRLAUDIT-NAO-EXISTE
+002640             OPEN OUTPUT TRLAUDIT
+002650         END-IF
+002660         IF NOT TRLAUDIT-OK
+002670             DISPLAY "ERRO AO ABRIR TRLAUDIT - STATUS: "
+002680                 WS-TRLAUDIT-STATUS
+002690             MOVE "S" TO WS-FIM-ARQUIVO
+002700         END-IF
+002710         IF NOT FIM-DO-ARQUIVO
+002720             IF WS-CPF-REINICIO NOT = ZEROS
+002730                 PERFORM 1150-REINICIAR-LOTE
+002740                     THRU 1150-REINICIAR-LOTE-EXIT
+002750             ELSE
+002760                 PERFORM 2900-LER-CADCLI THRU 2900-LER-CADCLI-EXIT
+002770             END-IF
+002780         END-IF
+002790     END-IF.
+002800 1000-INICIALIZAR-EXIT.
+002810     EXIT.
+002820
+002830******************************************************************
+002840* 1100-LOCALIZAR-PONTO-CONTROLE - VERIFICA SE EXISTE UM PONTO DE *
+002850*                         CONTROLE GRAVADO EM EXECUCAO ANTERIOR  *
+002860*                         E, SE EXISTIR, GUARDA O CPF DO ULTIMO  *
+002870*                         CLIENTE JA PROCESSADO.                 *
+002880******************************************************************
+002890 1100-LOCALIZAR-PONTO-CONTROLE.
+002900     MOVE ZEROS TO WS-CPF-REINICIO
+002910     OPEN INPUT PONTCTRL
+002920     IF PONTCTRL-OK
+002930         PERFORM 1120-LER-PONTO-CONTROLE
+002940             THRU 1120-LER-PONTO-CONTROLE-EXIT
+002950             UNTIL PONTCTRL-FIM
+002960         CLOSE PONTCTRL
+002970     END-IF.
+002980 1100-LOCALIZAR-PONTO-CONTROLE-EXIT.
+002990     EXIT.
+003000
+003010******************************************************************
+003020* 1120-LER-PONTO-CONTROLE - LE UM REGISTRO DO ARQUIVO DE PONTOS  *
+003030*                           DE CONTROLE, GUARDANDO O CPF LIDO.   *
+003040******************************************************************
+003050 1120-LER-PONTO-CONTROLE.
+003060     READ PONTCTRL
+003070         AT END
+003080             MOVE "10" TO WS-PONTCTRL-STATUS
+003090         NOT AT END
+003100             MOVE PONT-CPF TO WS-CPF-REINICIO
+003110     END-READ.
+003120 1120-LER-PONTO-CONTROLE-EXIT.
+003130     EXIT.
+003140
+003150******************************************************************
+003160* 1150-REINICIAR-LOTE - POSICIONA O CADASTRO DE CLIENTES LOGO    *
+003170*                       APOS O ULTIMO CPF JA PROCESSADO, PARA    *
+003180*                       EVITAR REPROCESSAR O INICIO DO LOTE.     *
+003190******************************************************************
+003200 1150-REINICIAR-LOTE.
+003210     DISPLAY "REINICIANDO O LOTE A PARTIR DO CPF: "
+003220         WS-CPF-REINICIO
+003230     MOVE WS-CPF-REINICIO TO CPF-CADCLI
+003240     START CADCLI KEY IS GREATER THAN CPF-CADCLI
+003250         INVALID KEY
+003260             MOVE "S" TO WS-FIM-ARQUIVO
+003270     END-START
+003280     IF NOT FIM-DO-ARQUIVO
+003290         PERFORM 2900-LER-CADCLI THRU 2900-LER-CADCLI-EXIT
+003300     END-IF.
+003310 1150-REINICIAR-LOTE-EXIT.
+003320     EXIT.
+003330
+003340******************************************************************
+003350* 2000-PROCESSAR-CLIENTE - CONFERE AS TAXAS DE UM CLIENTE E LE   *
+003360*                          O PROXIMO REGISTRO DO CADASTRO.       *
+003370******************************************************************
+003380 2000-PROCESSAR-CLIENTE.
+003390     MOVE CPF-CADCLI                    TO CPF
+003400     MOVE NOME-CLIENTE-CADCLI           TO NOME-CLIENTE
+003410     MOVE ENDERECO-LOGRADOURO-CADCLI    TO ENDERECO-LOGRADOURO
+003420     MOVE ENDERECO-CIDADE-CADCLI        TO ENDERECO-CIDADE
+003430     MOVE ENDERECO-UF-CADCLI            TO ENDERECO-UF
+003440     MOVE ENDERECO-CEP-CADCLI           TO ENDERECO-CEP
+003450     MOVE TELEFONE-CADCLI               TO TELEFONE-CLIENTE
+003460     MOVE STATUS-CADCLI                 TO STATUS-CLIENTE
+003470
+003480     PERFORM 1800-VALIDAR-CPF THRU 1800-VALIDAR-CPF-EXIT
+003490
+003500     IF CPF-VALIDO
+003510         ADD 1 TO WS-CONTADOR-CLIENTES
+003520         PERFORM 2100-CONFERIR-TAXAS THRU 2100-CONFERIR-TAXAS-EXIT
+003530     ELSE
+003540         PERFORM 1850-GRAVAR-REJEITADO
+003550       THRU 1850-GRAVAR-REJEITADO-EXIT
+003560     END-IF
+003570
+003580     PERFORM 2200-GRAVAR-PONTO-CONTROLE
+003590         THRU 2200-GRAVAR-PONTO-CONTROLE-EXIT
+003600
+003610     PERFORM 2900-LER-CADCLI THRU 2900-LER-CADCLI-EXIT.
+003620 2000-PROCESSAR-CLIENTE-EXIT.
+003630     EXIT.
+003640
+003650******************************************************************
+003660* 2200-GRAVAR-PONTO-CONTROLE - GRAVA UM NOVO PONTO DE CONTROLE   *
+003670*                       NO ARQUIVO DE REINICIO A CADA INTERVALO  *
+003680*                       DE REGISTROS PROCESSADOS, PERMITINDO     *
+003690*                       RETOMAR O LOTE SEM REPROCESSA-LO.        *
+003700******************************************************************
+003710 2200-GRAVAR-PONTO-CONTROLE.
+003720     ADD 1 TO WS-CONTADOR-CHECKPOINT
+003730     IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+003740         MOVE CPF TO PONT-CPF
+003750         ACCEPT PONT-DATA FROM DATE YYYYMMDD
+003760         ACCEPT PONT-HORA FROM TIME
+003770         WRITE REG-PONTCTRL
+003780         MOVE ZEROS TO WS-CONTADOR-CHECKPOINT
+003790     END-IF.
+003800 2200-GRAVAR-PONTO-CONTROLE-EXIT.
+003810     EXIT.
+003820
+003830******************************************************************
+003840* 1800-VALIDAR-CPF - CHAMA O VALIDADOR DE CPF (MODULO 11) ANTES  *
+003850*                    DE QUALQUER PROCESSAMENTO DO REGISTRO.      *
+003860******************************************************************
+003870 1800-VALIDAR-CPF.
+003880     CALL "cpfval" USING CPF WS-CPF-VALIDO.
+003890 1800-VALIDAR-CPF-EXIT.
+003900     EXIT.
+003910
+003920******************************************************************
+003930* 1850-GRAVAR-REJEITADO - GRAVA NA LISTAGEM DE REJEITADOS O      *
+003940*                         CLIENTE CUJO CPF NAO PASSOU NA         *
+003950*                         VALIDACAO DO DIGITO VERIFICADOR.       *
+003960******************************************************************
+003970 1850-GRAVAR-REJEITADO.
+003980     MOVE CPF           TO REJ-CPF
+003990     MOVE NOME-CLIENTE  TO REJ-NOME
+004000     MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO REJ-MOTIVO
+004010     WRITE REG-REJCLI
+004020     DISPLAY "CLIENTE REJEITADO - CPF INVALIDO: " CPF.
+004030 1850-GRAVAR-REJEITADO-EXIT.
+004040     EXIT.
+004050
+004060******************************************************************
+004070* 2100-CONFERIR-TAXAS - CONFERE AS TAXAS DE ICMS E IOF DO        *
+004080*                       CLIENTE CORRENTE.                        *
+004090******************************************************************
+004100 2100-CONFERIR-TAXAS.
+004110     MOVE 35                    TO TAXA-ICMS
+004120     MOVE 3                     TO TAXA-IOF
+004130
+004140     DISPLAY NOME-CLIENTE
+004150     DISPLAY CPF
+004160
+004170     DISPLAY " ---------------- -----------------"
+004180     DISPLAY DADOS-CLIENTE
+004190
+004200     DISPLAY " ------------- +++++ --------------"
+004210     PERFORM 2150-CONSULTAR-TAXAS THRU 2150-CONSULTAR-TAXAS-EXIT
+004220
+004290     DISPLAY " ******************************************"
+004300     IF NOT TAXA-ENCONTRADA
+004310         DISPLAY "SEM TAXA NA ICMSIOF PARA UF/PRODUTO - CLIENTE "
+004320             "NAO CALCULADO: " CPF
+004330     ELSE
+004335         IF ICMS-VALIDA
+004336             DISPLAY "TAXA ICMS ESTA DENTRO DO ACEITAVEL "
+004337         ELSE
+004338             DISPLAY "TAXA ACIMA DO VALOR PERMITIDO PARA O ICMS"
+004339         END-IF
+004340         IF IOF-VALIDA
+004350             DISPLAY "IOF ESTA INFORMADO CORRETAMENTE"
+004360         ELSE
+004370             MOVE TAXA-IOF       TO WS-TAXA-VALOR-ANTES
+004380             MOVE "TAXA-IOF"     TO WS-TAXA-CAMPO
+004390             MOVE TAB-IOF-CODIGO TO TAXA-IOF
+004400             PERFORM 2190-GRAVAR-AUDITORIA-TAXA
+004410                 THRU 2190-GRAVAR-AUDITORIA-TAXA-EXIT
+004420             PERFORM 2150-CONSULTAR-TAXAS
+004430                 THRU 2150-CONSULTAR-TAXAS-EXIT
+004440         END-IF
+004450         DISPLAY "COMPARANDO DOIS VALORES"
+004460         IF ICMS-VALIDA AND IOF-VALIDA
+004470             DISPLAY "AS TAXAS ESTAO TODAS DENTRO DO ESPERADO"
+004480         ELSE
+004490             DISPLAY "UMA DAS TAXAS, ESTA INCORRETA"
+004500         END-IF
+004510         PERFORM 2300-CALCULAR-IOF THRU 2300-CALCULAR-IOF-EXIT
+004520     END-IF.
+004530 2100-CONFERIR-TAXAS-EXIT.
+004540     EXIT.
+004550
+004560
+004570******************************************************************
+004580* 2190-GRAVAR-AUDITORIA-TAXA - REGISTRA NA TRILHA DE AUDITORIA   *
+004590*                       (TRLAUDIT) O VALOR ANTERIOR E O NOVO     *
+004600*                       VALOR DE UMA TAXA ALTERADA DURANTE A     *
+004610*                       CONFERENCIA DO CLIENTE CORRENTE.         *
+004620******************************************************************
+004630 2190-GRAVAR-AUDITORIA-TAXA.
+004640     MOVE CPF                 TO AUD-CPF
+004650     MOVE WS-TAXA-CAMPO       TO AUD-CAMPO
+004660     MOVE WS-TAXA-VALOR-ANTES TO AUD-VALOR-ANTES
+004670     MOVE TAXA-IOF            TO AUD-VALOR-DEPOIS
+004680     ACCEPT AUD-DATA FROM DATE YYYYMMDD
+004690     ACCEPT AUD-HORA FROM TIME
+004700     WRITE REG-TRLAUDIT.
+004710 2190-GRAVAR-AUDITORIA-TAXA-EXIT.
+004720     EXIT.
+004730
+004740
+004750******************************************************************
+004760* 2300-CALCULAR-IOF - CALCULA O VALOR DO IOF DEVIDO PELO CLIENTE *
+004770*                      CORRENTE, A PARTIR DO PRINCIPAL E DO      *
+004780*                      PRAZO DO FINANCIAMENTO CADASTRADO (FINANC)*
+004790*                      E DAS ALIQUOTAS DIARIA E ADICIONAL DA     *
+004800*                      TABELA DE ICMS/IOF (ICMSIOF) DO CLIENTE.  *
+004810******************************************************************
+004820 2300-CALCULAR-IOF.
+004830     MOVE CPF TO FINANC-CPF
+004840     READ FINANC
+004850         INVALID KEY
+004860             DISPLAY "SEM DADOS DE FINANCIAMENTO PARA O CLIENTE: "
+004870                 CPF
+004880         NOT INVALID KEY
+004890             COMPUTE WS-VALOR-IOF-DIARIO ROUNDED =
+004900                 FINANC-PRINCIPAL * TAB-IOF-ALIQ-DIARIA
+004910                     * FINANC-PRAZO-DIAS
+004920             COMPUTE WS-VALOR-IOF-ADICIONAL ROUNDED =
+004930                 FINANC-PRINCIPAL * TAB-IOF-ALIQ-ADIC
+004940             COMPUTE WS-VALOR-IOF-TOTAL ROUNDED =
+004950                 WS-VALOR-IOF-DIARIO + WS-VALOR-IOF-ADICIONAL
+004960             MOVE WS-VALOR-IOF-TOTAL TO WS-VALOR-IOF-EDITADO
+004970             DISPLAY "VALOR DO IOF DEVIDO: " WS-VALOR-IOF-EDITADO
+004972             MOVE CPF              TO RELIOF-CPF
+004974             MOVE NOME-CLIENTE     TO RELIOF-NOME
+004976             MOVE WS-VALOR-IOF-TOTAL TO RELIOF-VALOR-IOF
+004978             WRITE REG-RELIOF
+004980     END-READ.
+004990 2300-CALCULAR-IOF-EXIT.
+005000     EXIT.
+005010
+005020******************************************************************
+005030* 2150-CONSULTAR-TAXAS - CONSULTA A TABELA EXTERNA DE ALIQUOTAS  *
+005040*                        (ICMSIOF) PELA UF/PRODUTO DO CLIENTE E  *
+005050*                        CONFERE SE AS TAXAS INFORMADAS BATEM    *
+005060*                        COM AS ALIQUOTAS CADASTRADAS.           *
+005070******************************************************************
+005080 2150-CONSULTAR-TAXAS.
+005090     MOVE ENDERECO-UF        TO TAB-UF
+005100     MOVE WS-PRODUTO-CLIENTE TO TAB-PRODUTO
+005110     READ ICMSIOF
+005120         INVALID KEY
+005130             MOVE "N" TO WS-ICMS-SITUACAO
+005140             MOVE "N" TO WS-IOF-SITUACAO
+005150             MOVE "N" TO WS-TAXA-ENCONTRADA
+005160         NOT INVALID KEY
+005170             MOVE "S" TO WS-TAXA-ENCONTRADA
+005180             IF TAXA-ICMS = TAB-ICMS-ALIQUOTA
+005190                 MOVE "S" TO WS-ICMS-SITUACAO
+005200             ELSE
+005210                 MOVE "N" TO WS-ICMS-SITUACAO
+005220             END-IF
+005230             IF TAXA-IOF = TAB-IOF-CODIGO
+005240                 MOVE "S" TO WS-IOF-SITUACAO
+005250             ELSE
+005260                 MOVE "N" TO WS-IOF-SITUACAO
+005270             END-IF
+005280     END-READ.
+005290 2150-CONSULTAR-TAXAS-EXIT.
+005300     EXIT.
+005310
+005320******************************************************************
+005330* 2900-LER-CADCLI - LE O PROXIMO REGISTRO DO CADASTRO DE         *
+005340*                   CLIENTES, SINALIZANDO O FIM DO ARQUIVO.      *
+005350******************************************************************
+005360 2900-LER-CADCLI.
+005370     READ CADCLI NEXT RECORD
+005380         AT END
+005390             MOVE "S" TO WS-FIM-ARQUIVO
+005400     END-READ.
+005410 2900-LER-CADCLI-EXIT.
+005420     EXIT.
+005430
+005440******************************************************************
+005450* 9000-FINALIZAR - FECHA ARQUIVOS E EMITE O TOTAL DE CONTROLE.   *
+005460******************************************************************
+005470 9000-FINALIZAR.
+005480     CLOSE CADCLI
+005490     CLOSE REJCLI
+005500     CLOSE ICMSIOF
+005510     CLOSE FINANC
+005515     CLOSE RELIOF
+005520     MOVE ZEROS TO PONT-CPF
+005530     MOVE ZEROS TO PONT-DATA
+005540     MOVE ZEROS TO PONT-HORA
+005550     WRITE REG-PONTCTRL
+005560     CLOSE PONTCTRL
+005570     CLOSE TRLAUDIT
+005580     DISPLAY "TOTAL DE CLIENTES PROCESSADOS: "
+005590         WS-CONTADOR-CLIENTES.
+005600 9000-FINALIZAR-EXIT.
+005610     EXIT.
+005620
+005630 END PROGRAM programa2.
