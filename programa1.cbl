@@ -1,51 +1,253 @@
-      ******************************************************************
-      * Author: Jacqueline Hernandes
-      * Date: 2025/05/05
-      * Purpose: aprendendo a programar em cobol, saída de dados
-      * Tectonics: cobc
-      *******https://gemini.google.com/app/b73cc3c2aebad19c***********************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. programa1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77   N1    PIC 9(03) VALUES ZEROS.
-       77   N2    PIC 9(03) VALUES ZEROS.
-       77   RESUL PIC Z(03) VALUES ZEROS.
-       77   NOME  PIC A(15).
-       77   SINAL PIC S9(4) VALUES ZEROS.
-
-      *>  NIVEIS DE DADOS
-      *>  01 -> NIVEL MAIS ALTO - DADOS PRINCIPAIS - ACEITA SUBITENS
-      *>  02 - 49 -> NIVEIS USADOS PARA SUBDIVISÕES DE UM GRUPO
-      *>  66 -> RENOMEAR CAMPOS
-      *>  77 -> DEFINIR VARIAVEIS SIMPLES NÃO PERTENCE A GRUPOS
-      *>  88 -> DEFINIR NIVEIS CONDICIONAIS COMO VALORES DE CONDIÇÕES
-       01 DADOS-CLIENTE.
-           05  NOMECLIENTE   PIC X(30).
-           05  CPF           PIC 9(11).
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "Jacqueline" TO NOMECLIENTE.
-            DISPLAY NOMECLIENTE
-            MOVE 1234567890 TO CPF.
-            DISPLAY DADOS-CLIENTE
-
-            MOVE 5 TO N1
-      *>       ATRIBUIR VALOR A UMA VARIÁVEL N1
-            MOVE 15 TO N2
-            COMPUTE RESUL = N1 + N2
-      *>       calculos devem estar com o compute
-            MOVE "JACQUELINE" TO NOME
-            DISPLAY "VALOR DA VARIAVEL EH: " N1
-
-            DISPLAY "O RESULTADO DA SOMA DE N1 + N2 :" RESUL
-            COMPUTE RESUL = N2 - N1
-            DISPLAY "O RESULTADO DA SUBTRACAO N2 - N1: "RESUL
-            DISPLAY NOME
-            DISPLAY "NOME"
-            STOP RUN.
-       END PROGRAM programa1.
+000010******************************************************************
+000020* PROGRAM-ID : PROGRAMA1
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 2025-05-05
+000060* PURPOSE    : APRENDENDO A PROGRAMAR EM COBOL, SAIDA DE DADOS /
+000070*              CALCULO DE SOMA E SUBTRACAO DE DUAS VARIAVEIS.
+000080* TECTONICS  : cobc
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* 2025-05-05 JH    PROGRAMA ORIGINAL.
+000130* 2026-08-09 JH    INCLUIDA A VALIDACAO DO DIGITO VERIFICADOR DO
+000140*                  CPF (MODULO 11) ANTES DE EXIBIR OS DADOS DO
+000150*                  CLIENTE, COM GRAVACAO EM LISTAGEM DE
+000160*                  REJEITADOS QUANDO O CPF NAO FOR VALIDO.
+000170* 2026-08-09 JH    N1, N2 E RESUL PASSARAM A SER CAMPOS
+000180*                  EMPACOTADOS COM DUAS CASAS DECIMAIS, PARA
+000190*                  REPRESENTAR VALORES MONETARIOS COM CENTAVOS.
+000200*                  O CAMPO SINAL PASSOU A INDICAR SE O RESULTADO
+000210*                  DA SUBTRACAO E CREDITO (C) OU DEBITO (D).
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. programa1.
+000250 AUTHOR. JACQUELINE HERNANDES.
+000260 DATE-WRITTEN. 2025-05-05.
+000270 DATE-COMPILED.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT REJ1 ASSIGN TO "REJ1"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-REJ1-STATUS.
+000350
+000360     SELECT TRANLOTE ASSIGN TO "TRANLOTE"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-TRANLOTE-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420*----------------------------------------------------------------*
+000430*    REJ1 - LISTAGEM DE CLIENTES REJEITADOS NA VALIDACAO DO CPF  *
+000440*----------------------------------------------------------------*
+000450 FD  REJ1
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  REG-REJ1.
+000480     05  REJ1-CPF               PIC 9(11).
+000490     05  FILLER                 PIC X(01) VALUE SPACE.
+000500     05  REJ1-NOME              PIC X(35).
+000510     05  FILLER                 PIC X(01) VALUE SPACE.
+000520     05  REJ1-MOTIVO            PIC X(35).
+000530
+000540*----------------------------------------------------------------*
+000550*    TRANLOTE - LOTE DE TRANSACOES (PARES DE N1 E N2)            *
+000560*----------------------------------------------------------------*
+000570 FD  TRANLOTE
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  REG-TRANLOTE.
+000600     05  TRAN-N1                PIC S9(05)V99.
+000610     05  TRAN-N2                PIC S9(05)V99.
+000620
+000630 WORKING-STORAGE SECTION.
+000640*----------------------------------------------------------------*
+000650*  NIVEIS DE DADOS                                               *
+000660*  01 -> NIVEL MAIS ALTO - DADOS PRINCIPAIS - ACEITA SUBITENS    *
+000670*  02-49 -> NIVEIS USADOS PARA SUBDIVISOES DE UM GRUPO           *
+000680*  66 -> RENOMEAR CAMPOS                                         *
+000690*  77 -> DEFINIR VARIAVEIS SIMPLES, NAO PERTENCE A GRUPOS        *
+000700*  88 -> DEFINIR NIVEIS CONDICIONAIS COMO VALORES DE CONDICOES   *
+000710*----------------------------------------------------------------*
+000720 01  WS-REJ1-STATUS             PIC X(02) VALUE SPACES.
+000730     88  REJ1-OK                          VALUE "00".
+000740
+000750 01  WS-TRANLOTE-STATUS         PIC X(02) VALUE SPACES.
+000760     88  TRANLOTE-OK                      VALUE "00".
+000770     88  TRANLOTE-FIM                     VALUE "10".
+000780
+000790 01  WS-FIM-LOTE                PIC X(01) VALUE "N".
+000800     88  FIM-DO-LOTE                      VALUE "S".
+000810
+000820 01  WS-CPF-VALIDO              PIC X(01) VALUE "S".
+000830     88  CPF-VALIDO                       VALUE "S".
+000840     88  CPF-INVALIDO                     VALUE "N".
+000850
+000860 77  N1                         PIC S9(05)V99 COMP-3 VALUE ZEROS.
+000870 77  N2                         PIC S9(05)V99 COMP-3 VALUE ZEROS.
+000880 77  RESUL                      PIC S9(05)V99 COMP-3 VALUE ZEROS.
+000890 77  WS-SOMA-EDITADO            PIC -(05)9.99.
+000900 77  DIFERENCA                  PIC S9(05)V99 COMP-3 VALUE ZEROS.
+000905 77  WS-DIFERENCA-EDITADO       PIC Z(05)9.99.
+000920 77  SINAL                      PIC X(01) VALUE SPACES.
+000930     88  SINAL-CREDITO                    VALUE "C".
+000940     88  SINAL-DEBITO                     VALUE "D".
+000950
+000960 77  WS-QTD-REGISTROS           PIC 9(07) COMP VALUE ZEROS.
+000970 77  WS-SOMA-REGISTRO           PIC S9(07)V99 COMP-3 VALUE ZEROS.
+000980 77  WS-TOTAL-SOMA              PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000981 77  WS-TOTAL-SOMA-EDITADO      PIC -(08)9.99.
+000982 77  WS-TOTAL-SUBTRACAO         PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000983 77  WS-TOTAL-SUBTRACAO-EDITADO PIC -(08)9.99.
+001000
+001010     COPY DADOSCLI.
+001020
+001030 PROCEDURE DIVISION.
+001040******************************************************************
+001050* 0000-MAINLINE - EXIBE OS DADOS DO CLIENTE (APOS VALIDAR O CPF) *
+001060*                 E PROCESSA O LOTE DE TRANSACOES DE N1 E N2,    *
+001070*                 EMITINDO O RELATORIO DE TOTAIS DE CONTROLE.    *
+001080******************************************************************
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+001110     PERFORM 2000-PROCESSAR-TRANSACAO
+001120         THRU 2000-PROCESSAR-TRANSACAO-EXIT
+001130         UNTIL FIM-DO-LOTE
+001140     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+001150     STOP RUN.
+001160
+001170******************************************************************
+001180* 1000-INICIALIZAR - ABRE OS ARQUIVOS, EXIBE OS DADOS DO CLIENTE *
+001190*                    (APOS VALIDAR O CPF) E LE A PRIMEIRA        *
+001200*                    TRANSACAO DO LOTE.                          *
+001210******************************************************************
+001220 1000-INICIALIZAR.
+001230     OPEN OUTPUT REJ1
+001240     IF NOT REJ1-OK
+001250         DISPLAY "ERRO AO ABRIR REJ1 - STATUS: " WS-REJ1-STATUS
+001260         MOVE "S" TO WS-FIM-LOTE
+001270     END-IF
+001280     OPEN INPUT TRANLOTE
+001290
+001300     MOVE "Jacqueline" TO NOME-CLIENTE
+001310     MOVE 1234567890  TO CPF
+001320
+001330     IF REJ1-OK
+001331         PERFORM 1800-VALIDAR-CPF THRU 1800-VALIDAR-CPF-EXIT
+001332
+001333         IF CPF-VALIDO
+001360             DISPLAY NOME-CLIENTE
+001370             DISPLAY DADOS-CLIENTE
+001380         ELSE
+001390             PERFORM 1850-GRAVAR-REJEITADO
+001400                 THRU 1850-GRAVAR-REJEITADO-EXIT
+001410         END-IF
+001411     END-IF
+001420
+001430     IF NOT TRANLOTE-OK
+001440         DISPLAY "ERRO AO ABRIR TRANLOTE - STATUS: "
+001450             WS-TRANLOTE-STATUS
+001460         MOVE "S" TO WS-FIM-LOTE
+001470     ELSE
+001480         PERFORM 2900-LER-TRANLOTE THRU 2900-LER-TRANLOTE-EXIT
+001490     END-IF.
+001500 1000-INICIALIZAR-EXIT.
+001510     EXIT.
+001520
+001530******************************************************************
+001540* 2000-PROCESSAR-TRANSACAO - CALCULA A SOMA E A SUBTRACAO DO PAR *
+001550*                            N1/N2 DA TRANSACAO CORRENTE,        *
+001560*                            ACUMULA OS TOTAIS DE CONTROLE,      *
+001570*                            CLASSIFICA O RESULTADO DA SUBTRACAO *
+001580*                            EM CREDITO OU DEBITO (SINAL) E LE   *
+001590*                            A PROXIMA TRANSACAO DO LOTE.        *
+001600******************************************************************
+001610 2000-PROCESSAR-TRANSACAO.
+001620     MOVE TRAN-N1 TO N1
+001630     MOVE TRAN-N2 TO N2
+001640
+001680     COMPUTE WS-SOMA-REGISTRO = N1 + N2
+001690     MOVE WS-SOMA-REGISTRO TO RESUL
+001700     MOVE RESUL TO WS-SOMA-EDITADO
+001710     DISPLAY "O RESULTADO DA SOMA DE N1 + N2 :" WS-SOMA-EDITADO
+001720
+001730     COMPUTE DIFERENCA = N2 - N1
+001740     MOVE DIFERENCA TO RESUL
+001750     MOVE FUNCTION ABS(DIFERENCA) TO WS-DIFERENCA-EDITADO
+001760
+001770     IF DIFERENCA < ZERO
+001780         MOVE "D" TO SINAL
+001790     ELSE
+001800         MOVE "C" TO SINAL
+001810     END-IF
+001820
+001830     DISPLAY "O RESULTADO DA SUBTRACAO N2 - N1: "
+001835         WS-DIFERENCA-EDITADO " SINAL: " SINAL
+001860
+001870     ADD 1                TO WS-QTD-REGISTROS
+001880     ADD WS-SOMA-REGISTRO TO WS-TOTAL-SOMA
+001885     ADD DIFERENCA        TO WS-TOTAL-SUBTRACAO
+001890
+001900     PERFORM 2900-LER-TRANLOTE THRU 2900-LER-TRANLOTE-EXIT.
+001910 2000-PROCESSAR-TRANSACAO-EXIT.
+001920     EXIT.
+001930
+001940******************************************************************
+001950* 2900-LER-TRANLOTE - LE A PROXIMA TRANSACAO DO LOTE,            *
+001960*                     SINALIZANDO O FIM DO ARQUIVO.              *
+001970******************************************************************
+001980 2900-LER-TRANLOTE.
+001990     READ TRANLOTE
+002000         AT END
+002010             MOVE "S" TO WS-FIM-LOTE
+002020     END-READ.
+002030 2900-LER-TRANLOTE-EXIT.
+002040     EXIT.
+002050
+002060******************************************************************
+002070* 9000-FINALIZAR - FECHA OS ARQUIVOS E EMITE O RELATORIO DE      *
+002080*                  TOTAIS DE CONTROLE DO LOTE PROCESSADO.        *
+002090******************************************************************
+002100 9000-FINALIZAR.
+002110     CLOSE REJ1
+002120     CLOSE TRANLOTE
+002130
+002140     MOVE WS-TOTAL-SOMA      TO WS-TOTAL-SOMA-EDITADO
+002145     MOVE WS-TOTAL-SUBTRACAO TO WS-TOTAL-SUBTRACAO-EDITADO
+002150
+002160     DISPLAY "---------------------------------------------"
+002170     DISPLAY "RESUMO DO LOTE DE TRANSACOES"
+002180     DISPLAY "QUANTIDADE DE REGISTROS PROCESSADOS: "
+002190         WS-QTD-REGISTROS
+002195     DISPLAY "TOTAL DE CONTROLE - SOMA (N1+N2): "
+002196         WS-TOTAL-SOMA-EDITADO
+002200     DISPLAY "TOTAL DE CONTROLE - SUBTRACAO (N2-N1): "
+002210         WS-TOTAL-SUBTRACAO-EDITADO
+002220     DISPLAY "---------------------------------------------".
+002230 9000-FINALIZAR-EXIT.
+002240     EXIT.
+002250
+002260******************************************************************
+002270* 1800-VALIDAR-CPF - CHAMA O VALIDADOR DE CPF (MODULO 11) ANTES  *
+002280*                    DE QUALQUER PROCESSAMENTO DO REGISTRO.      *
+002290******************************************************************
+002300 1800-VALIDAR-CPF.
+002310     CALL "cpfval" USING CPF WS-CPF-VALIDO.
+002320 1800-VALIDAR-CPF-EXIT.
+002330     EXIT.
+002340
+002350******************************************************************
+002360* 1850-GRAVAR-REJEITADO - GRAVA NA LISTAGEM DE REJEITADOS O      *
+002370*                         CLIENTE CUJO CPF NAO PASSOU NA         *
+002380*                         VALIDACAO DO DIGITO VERIFICADOR.       *
+002390******************************************************************
+002400 1850-GRAVAR-REJEITADO.
+002410     MOVE CPF          TO REJ1-CPF
+002420     MOVE NOME-CLIENTE  TO REJ1-NOME
+002430     MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO REJ1-MOTIVO
+002440     WRITE REG-REJ1
+002450     DISPLAY "CLIENTE REJEITADO - CPF INVALIDO: " CPF.
+002460 1850-GRAVAR-REJEITADO-EXIT.
+002470     EXIT.
+002480
+002490 END PROGRAM programa1.
