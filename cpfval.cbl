@@ -0,0 +1,118 @@
+000010******************************************************************
+000020* PROGRAM-ID : CPFVAL
+000030* AUTHOR     : JACQUELINE HERNANDES
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 2026-08-09
+000060* PURPOSE    : VALIDAR O CPF INFORMADO PELOS PROGRAMAS DE
+000070*              CADASTRO ATRAVES DO CALCULO DO DIGITO VERIFICADOR
+000080*              (MODULO 11), PARA QUE NENHUM REGISTRO SEJA ACEITO
+000090*              COM UM CPF QUE NAO PASSE NA CONFERENCIA.
+000100* TECTONICS  : cobc
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130* DATE       INIT  DESCRIPTION
+000140* 2026-08-09 JH    PROGRAMA CRIADO - CHAMADO POR PROGRAMA1 E
+000150*                  PROGRAMA2 ANTES DE QUALQUER PROCESSAMENTO DO
+000160*                  REGISTRO DO CLIENTE.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. cpfval.
+000200 AUTHOR. JACQUELINE HERNANDES.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230
+000240 ENVIRONMENT DIVISION.
+000250
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280*----------------------------------------------------------------*
+000290*    AREA DE TRABALHO DO CALCULO DO MODULO 11                    *
+000300*----------------------------------------------------------------*
+000310 01  WS-CPF-NUMERICO.
+000320     05  WS-CPF-DIGITO       PIC 9(01) OCCURS 11 TIMES.
+000330
+000340 77  WS-PESO                 PIC 9(02) COMP.
+000350 77  WS-INDICE               PIC 9(02) COMP.
+000360 77  WS-SOMA                 PIC 9(04) COMP.
+000370 77  WS-RESTO                PIC 9(02) COMP.
+000380 77  WS-DV1-CALCULADO        PIC 9(01).
+000390 77  WS-DV2-CALCULADO        PIC 9(01).
+000400
+000410 LINKAGE SECTION.
+000420 01  LK-CPF                  PIC 9(11).
+000430 01  LK-CPF-VALIDO           PIC X(01).
+000440     88  CPF-VALIDO                     VALUE "S".
+000450     88  CPF-INVALIDO                   VALUE "N".
+000460
+000470 PROCEDURE DIVISION USING LK-CPF LK-CPF-VALIDO.
+000480******************************************************************
+000490* 0000-MAINLINE - CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF   *
+000500*                 E COMPARA COM OS DIGITOS INFORMADOS.           *
+000510******************************************************************
+000520 0000-MAINLINE.
+000530     MOVE "S" TO LK-CPF-VALIDO
+000540     MOVE LK-CPF TO WS-CPF-NUMERICO
+000550
+000560     IF LK-CPF = ZEROS
+000570         MOVE "N" TO LK-CPF-VALIDO
+000580     ELSE
+000590         PERFORM 1000-CALCULAR-DV THRU 1000-CALCULAR-DV-EXIT
+000600             VARYING WS-INDICE FROM 1 BY 1
+000610             UNTIL WS-INDICE > 9
+000620
+000630         COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA * 10, 11)
+000640         IF WS-RESTO = 10
+000650             MOVE 0 TO WS-DV1-CALCULADO
+000660         ELSE
+000670             MOVE WS-RESTO TO WS-DV1-CALCULADO
+000680         END-IF
+000690
+000700         IF WS-DV1-CALCULADO NOT = WS-CPF-DIGITO(10)
+000710             MOVE "N" TO LK-CPF-VALIDO
+000720         ELSE
+000730             MOVE ZEROS TO WS-SOMA
+000740             PERFORM 2000-CALCULAR-DV2 THRU 2000-CALCULAR-DV2-EXIT
+000750                 VARYING WS-INDICE FROM 1 BY 1
+000760                 UNTIL WS-INDICE > 10
+000770
+000780             COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA * 10, 11)
+000790             IF WS-RESTO = 10
+000800                 MOVE 0 TO WS-DV2-CALCULADO
+000810             ELSE
+000820                 MOVE WS-RESTO TO WS-DV2-CALCULADO
+000830             END-IF
+000840
+000850             IF WS-DV2-CALCULADO NOT = WS-CPF-DIGITO(11)
+000860                 MOVE "N" TO LK-CPF-VALIDO
+000870             END-IF
+000880         END-IF
+000890     END-IF.
+000900 0000-MAINLINE-EXIT.
+000910     GOBACK.
+000920
+000930******************************************************************
+000940* 1000-CALCULAR-DV - ACUMULA A SOMA PONDERADA DOS 9 PRIMEIROS    *
+000950*                    DIGITOS PARA O PRIMEIRO DIGITO VERIFICADOR. *
+000960******************************************************************
+000970 1000-CALCULAR-DV.
+000980     IF WS-INDICE = 1
+000990         MOVE ZEROS TO WS-SOMA
+001000     END-IF
+001010     COMPUTE WS-PESO = 11 - WS-INDICE
+001020     COMPUTE WS-SOMA = WS-SOMA +
+001030         (WS-CPF-DIGITO(WS-INDICE) * WS-PESO).
+001040 1000-CALCULAR-DV-EXIT.
+001050     EXIT.
+001060
+001070******************************************************************
+001080* 2000-CALCULAR-DV2 - ACUMULA A SOMA PONDERADA DOS 10 PRIMEIROS  *
+001090*                     DIGITOS PARA O SEGUNDO DIGITO VERIFICADOR. *
+001100******************************************************************
+001110 2000-CALCULAR-DV2.
+001120     COMPUTE WS-PESO = 12 - WS-INDICE
+001130     COMPUTE WS-SOMA = WS-SOMA +
+001140         (WS-CPF-DIGITO(WS-INDICE) * WS-PESO).
+001150 2000-CALCULAR-DV2-EXIT.
+001160     EXIT.
+001170
+001180 END PROGRAM cpfval.
